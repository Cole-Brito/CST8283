@@ -1,83 +1,1397 @@
-      ******************************************************************
-      * Authors: Paul Squires, 040766405
-      *          Cole Brito,
-      * Course and Section: CST8283 302
-      * Date: Mar 18, 2025
-      * Purpose: Project 2
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROJECT-2.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PORTFOLIO-FILE-IN
-           ASSIGN TO "../PORTFOLIO.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT STOCK-FILE-IN
-           ASSIGN TO "../STOCKS.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT REPORT-FILE-OUT
-           ASSIGN TO "../REPORT.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD PORTFOLIO-FILE-IN.
-       01 PORTFOLIO-RECORD.
-           05 STOCK-SYMBOL-P PIC X(7).
-           05 SHARES         PIC 9(5).
-           05 AVERAGE-COST   PIC 9(4)V99.
-
-       FD STOCK-FILE-IN.
-       01 STOCK-RECORD.
-           05 STOCK-SYMBOL-S  PIC X(7).
-           05 STOCK-NAME      PIC X(25).
-           05 CLOSING-PRICE   PIC 9(4)V99.
-
-       FD REPORT-FILE-OUT.
-       01 REPORT-RECORD.
-           05 RECORD-STOCK-NAME        PIC X(25).
-           05 FILLER                   PIC X(2) VALUE SPACES.
-           05 RECORD-SHARES            PIC ZZZ,ZZ9.
-           05 FILLER                   PIC X(3) VALUE SPACES.
-           05 RECORD-UNIT-COST         PIC $,$$9.99.
-           05 FILLER                   PIC X(3) VALUE SPACES.
-           05 RECORD-AT-CLOSING        PIC $,$$9.99.
-           05 FILLER                   PIC X(3) VALUE SPACES.
-           05 RECORD-COST-BASE         PIC $$,$$9.99.
-           05 FILLER                   PIC X(3) VALUE SPACES.
-           05 RECORD-MARKET-VALUE      PIC $$,$$9.99.
-           05 FILLER                   PIC X(3) VALUE SPACES.
-           05 RECORD-GAIN-LOSS         PIC $$,$$9.99.
-           05 RECORD-MINUS             PIC X.
-
-       WORKING-STORAGE SECTION.
-       01 HEADER-DIVISION.
-           05 FILLER PIC X(80) VALUE ALL "=".
-
-       01 OUTPUT-RECORD-HEADER.
-           05 HEADER-STOCK-NAME        PIC X(10) VALUE "STOCK NAME".
-           05 FILLER                   PIC X(17) VALUE SPACES.
-           05 HEADER-SHARES            PIC X(7) VALUE "#SHARES".
-           05 FILLER                   PIC X(3) VALUE SPACES.
-           05 HEADER-UNIT-COST         PIC X(9) VALUE "UNIT COST".
-           05 FILLER                   PIC X(2) VALUE SPACES.
-           05 HEADER-AT-CLOSING        PIC X(10) VALUE "AT CLOSING".
-           05 FILLER                   PIC X(3) VALUE SPACES.
-           05 HEADER-COST-BASE         PIC X(9) VALUE "COST BASE".
-           05 FILLER                   PIC X(2) VALUE SPACES.
-           05 HEADER-MARKET-VALUE      PIC X(12) VALUE "MARKET VALUE".
-           05 FILLER                   PIC X(3) VALUE SPACES.
-           05 HEADER-GAIN-LOSS         PIC X(9) VALUE "GAIN/LOSS".
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-
-       END PROGRAM PROJECT-2.
+000100******************************************************************
+000110* Authors: Paul Squires, 040766405
+000120*          Cole Brito,
+000130* Course and Section: CST8283 302
+000140* Date: Mar 18, 2025
+000150* Purpose: Project 2
+000160* Tectonics: cobc
+000170******************************************************************
+000180* MODIFICATION HISTORY
+000190* ----------------------------------------------------------
+000200* DATE        INIT DESCRIPTION
+000210* 2026-08-09  CB   Built the portfolio/stock matching engine
+000220*                  and added EXCEPTION-REPORT-OUT for
+000230*                  portfolio symbols with no matching stock
+000240*                  master record.
+000250* 2026-08-09  CB   Added a PORTFOLIO TOTALS control line at the
+000260*                  bottom of the holdings report.
+000270* 2026-08-09  CB   Report now sorts holdings by gain/loss,
+000280*                  largest gain first, using SORT-WORK-FILE.
+000290* 2026-08-09  CB   Positions are now built from
+000300*                  TRANSACTION-FILE-IN by weighted-average
+000310*                  cost instead of being read directly from a
+000320*                  hand-maintained portfolio file.
+000330* 2026-08-09  CB   Added REPORT-FILE-CSV, a comma-delimited
+000340*                  export of the same holdings written
+000350*                  alongside the printed report.
+000360* 2026-08-09  CB   Stock master now carries a currency code;
+000370*                  FX-RATE-FILE-IN supplies CAD conversion
+000380*                  rates so cost base and market value are
+000390*                  reported in CAD for non-CAD holdings.
+000400* 2026-08-09  CB   Added checkpoint/restart support - the run
+000410*                  saves its place in CHECKPOINT-FILE every
+000420*                  P2-CHECKPOINT-INTERVAL positions, and a
+000430*                  RESTART command-line parameter resumes from
+000440*                  there instead of reprocessing the position
+000450*                  table from the top.
+000460* 2026-08-09  CB   Daily closing price history now builds a
+000470*                  trend line of recent prices under each
+000480*                  holding on the report.
+000490* 2026-08-09  CB   Added a dividend income column, priced from
+000500*                  DIVIDEND-FILE-IN.
+000510* 2026-08-09  CB   Transactions are now validated before being
+000520*                  posted - zero shares, non-numeric quantity or
+000530*                  price, and unmatched symbols are written to
+000540*                  REJECTED-RECORDS-OUT with a reason code
+000550*                  instead of silently corrupting a position.
+000560******************************************************************
+000570 IDENTIFICATION DIVISION.
+000580 PROGRAM-ID. PROJECT-2.
+000590 AUTHOR. C. BRITO.
+000600 INSTALLATION. CST8283 PORTFOLIO REPORTING.
+000610 DATE-WRITTEN. MAR 18, 2025.
+000620 DATE-COMPILED. AUG 09, 2026.
+
+000630 ENVIRONMENT DIVISION.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT TRANSACTION-FILE-IN
+000670     ASSIGN TO "../TRANSACTIONS.txt"
+000680     ORGANIZATION IS LINE SEQUENTIAL.
+
+000690     SELECT STOCK-FILE-IN
+000700     ASSIGN TO "../STOCKS.txt"
+000710     ORGANIZATION IS LINE SEQUENTIAL.
+
+000720     SELECT FX-RATE-FILE-IN
+000730     ASSIGN TO "../FXRATES.txt"
+000740     ORGANIZATION IS LINE SEQUENTIAL.
+
+000750     SELECT DIVIDEND-FILE-IN
+000760     ASSIGN TO "../DIVIDENDS.txt"
+000770     ORGANIZATION IS LINE SEQUENTIAL.
+
+000780     SELECT REPORT-FILE-OUT
+000790     ASSIGN TO "../REPORT.txt"
+000800     ORGANIZATION IS LINE SEQUENTIAL
+000810     FILE STATUS IS P2-RPT-FILE-STATUS.
+
+000820     SELECT REPORT-FILE-CSV
+000830     ASSIGN TO "../REPORT.csv"
+000840     ORGANIZATION IS LINE SEQUENTIAL
+000850     FILE STATUS IS P2-CSV-FILE-STATUS.
+
+000860     SELECT EXCEPTION-REPORT-OUT
+000870     ASSIGN TO "../EXCEPTION.txt"
+000880     ORGANIZATION IS LINE SEQUENTIAL.
+
+000890     SELECT REJECTED-RECORDS-OUT
+000900     ASSIGN TO "../REJECTED.txt"
+000910     ORGANIZATION IS LINE SEQUENTIAL.
+
+000920     SELECT SORT-WORK-FILE
+000930     ASSIGN TO "SORTWORK".
+
+000940     SELECT CHECKPOINT-FILE
+000950     ASSIGN TO "../CHECKPOINT.txt"
+000960     ORGANIZATION IS LINE SEQUENTIAL
+000970     FILE STATUS IS P2-CKPT-FILE-STATUS.
+
+000980     SELECT PRICE-HISTORY-FILE
+000990     ASSIGN TO "../PRICEHIST.txt"
+001000     ORGANIZATION IS LINE SEQUENTIAL
+001010     FILE STATUS IS P2-PH-FILE-STATUS.
+
+001020 DATA DIVISION.
+001030 FILE SECTION.
+001040* Transaction history - one buy or sell per record.  Positions
+001050* (shares and weighted-average cost per symbol) are built from
+001060* this file instead of being hand-maintained.
+001070 FD TRANSACTION-FILE-IN.
+001080 01 TRANSACTION-RECORD.
+001090     05 TRANS-DATE       PIC 9(8).
+001100     05 TRANS-SYMBOL     PIC X(7).
+001110     05 TRANS-CODE       PIC X.
+001120        88 TRANS-IS-BUY       VALUE "B".
+001130        88 TRANS-IS-SELL      VALUE "S".
+001140     05 TRANS-QUANTITY   PIC 9(5).
+001150     05 TRANS-PRICE      PIC 9(4)V99.
+
+001160* Stock master - closing price is quoted in STOCK-CURRENCY-CODE,
+001170* converted to CAD via FX-RATE-FILE-IN when that currency is not
+001180* already CAD.
+001190 FD STOCK-FILE-IN.
+001200 01 STOCK-RECORD.
+001210     05 STOCK-SYMBOL-S      PIC X(7).
+001220     05 STOCK-NAME          PIC X(25).
+001230     05 CLOSING-PRICE       PIC 9(4)V99.
+001240     05 STOCK-CURRENCY-CODE PIC X(3).
+
+001250* Foreign-exchange rates to CAD, one row per non-CAD currency
+001260* that appears on the stock master.
+001270 FD FX-RATE-FILE-IN.
+001280 01 FX-RATE-RECORD.
+001290     05 FX-CURRENCY-CODE PIC X(3).
+001300     05 FX-RATE-TO-CAD   PIC 9(3)V9999.
+
+001310* Per-share dividend rates, one row per symbol that pays a
+001320* dividend - joined against the stock master by symbol so the
+001330* holdings report can show dividend income alongside gain/loss.
+001340 FD DIVIDEND-FILE-IN.
+001350 01 DIVIDEND-RECORD.
+001360     05 DIV-SYMBOL PIC X(7).
+001370     05 DIV-RATE    PIC 9(4)V99.
+
+001380 FD REPORT-FILE-OUT.
+001390 01 REPORT-RECORD.
+001400     05 RECORD-STOCK-NAME        PIC X(25).
+001410     05 FILLER                   PIC X(2) VALUE SPACES.
+001420     05 RECORD-SHARES            PIC Z,ZZZ,ZZ9.
+001430     05 FILLER                   PIC X(3) VALUE SPACES.
+001440     05 RECORD-UNIT-COST         PIC $,$$9.99.
+001450     05 FILLER                   PIC X(3) VALUE SPACES.
+001460     05 RECORD-AT-CLOSING        PIC $,$$9.99.
+001470     05 FILLER                   PIC X(3) VALUE SPACES.
+001480     05 RECORD-COST-BASE         PIC $$$,$$$,$$9.99.
+001490     05 FILLER                   PIC X(3) VALUE SPACES.
+001500     05 RECORD-MARKET-VALUE      PIC $$$,$$$,$$9.99.
+001510     05 FILLER                   PIC X(3) VALUE SPACES.
+001520     05 RECORD-GAIN-LOSS         PIC $$$,$$$,$$9.99.
+001530     05 RECORD-MINUS             PIC X.
+001540     05 FILLER                   PIC X(3) VALUE SPACES.
+001550     05 RECORD-DIVIDEND-INCOME   PIC $$$,$$9.99.
+001555     05 FILLER                   PIC X(5) VALUE SPACES.
+
+001560* CSV export of the same holdings - unedited numeric values (no
+001570* dollar signs or thousands commas) so the file can be loaded
+001580* straight into a spreadsheet or downstream feed.
+001590 FD REPORT-FILE-CSV.
+001600 01 CSV-RECORD                   PIC X(110).
+
+001610* Exception report - positions not found on the stock master,
+001620* so a bad ticker never just falls off the holdings report
+001630* with no trace.
+001640 FD EXCEPTION-REPORT-OUT.
+001650 01 EXCEPTION-RECORD.
+001660     05 EXC-SYMBOL      PIC X(7).
+001670     05 FILLER          PIC X(3) VALUE SPACES.
+001680     05 EXC-SHARES      PIC Z,ZZZ,ZZ9.
+001690     05 FILLER          PIC X(3) VALUE SPACES.
+001700     05 EXC-AVERAGE-COST PIC $,$$9.99.
+001710     05 FILLER          PIC X(3) VALUE SPACES.
+001720     05 EXC-MESSAGE     PIC X(31).
+
+001730* Rejected records report - one row per transaction that failed
+001740* validation before it could be posted to a position, or per
+001750* position whose symbol has no matching stock master record
+001760* (also reported on EXCEPTION-REPORT-OUT), so every input row a
+001770* run refused to trust is accounted for with a reason code.
+001780 FD REJECTED-RECORDS-OUT.
+001790 01 REJECTED-RECORD.
+001800     05 REJ-SYMBOL      PIC X(7).
+001810     05 FILLER          PIC X(3) VALUE SPACES.
+001820     05 REJ-QUANTITY    PIC X(7).
+001830     05 FILLER          PIC X(3) VALUE SPACES.
+001840     05 REJ-PRICE       PIC X(7).
+001850     05 FILLER          PIC X(3) VALUE SPACES.
+001860     05 REJ-REASON      PIC X(25).
+
+001870* Sort work file - one matched holding per record, keyed on
+001880* gain/loss so the report can be printed biggest winners and
+001890* losers first instead of in position-table order.  Cost base
+001900* and market value are already expressed in CAD by the time
+001910* they are RELEASEd here.
+001920 SD SORT-WORK-FILE.
+001930 01 SORT-RECORD.
+001940     05 SORT-GAIN-LOSS      PIC S9(9)V99.
+001950     05 SORT-STOCK-NAME     PIC X(25).
+001960     05 SORT-SYMBOL         PIC X(7).
+001970     05 SORT-SHARES         PIC 9(7).
+001980     05 SORT-UNIT-COST      PIC 9(4)V99.
+001990     05 SORT-AT-CLOSING     PIC 9(4)V99.
+002000     05 SORT-COST-BASE      PIC S9(9)V99.
+002010     05 SORT-MARKET-VALUE   PIC S9(9)V99.
+002020     05 SORT-DIVIDEND-INCOME PIC S9(9)V99.
+
+002030* Checkpoint file - rewritten from scratch every
+002040* P2-CHECKPOINT-INTERVAL detail lines actually written to
+002050* REPORT-FILE-OUT/REPORT-FILE-CSV, so a RESTART run can pick up
+002060* printing the sorted report where an interrupted run left off
+002070* instead of starting the report over.  The running totals are
+002080* not checkpointed - a RESTART always re-matches and re-prices
+002090* every position (a cheap, in-memory pass) before printing
+002100* resumes, so P2-TOTAL-* is always the true grand total by the
+002110* time the report is printed, whether or not this is a restart.
+002120 FD CHECKPOINT-FILE.
+002130 01 CHECKPOINT-RECORD.
+002140     05 CKPT-POSITIONS-DONE     PIC 9(4).
+
+002150* Daily closing-price history - one row per stock master symbol
+002160* is appended every run, so a growing history of closing prices
+002170* builds up over time for the trend line printed on the holdings
+002180* report.
+002190 FD PRICE-HISTORY-FILE.
+002200 01 PRICE-HISTORY-RECORD.
+002210     05 PH-RUN-DATE       PIC 9(8).
+002220     05 PH-SYMBOL         PIC X(7).
+002230     05 PH-CLOSING-PRICE  PIC 9(4)V99.
+
+002240 WORKING-STORAGE SECTION.
+002250 01 HEADER-DIVISION.
+002260     05 FILLER PIC X(128) VALUE ALL "=".
+
+002270 01 OUTPUT-RECORD-HEADER.
+002280     05 HEADER-STOCK-NAME        PIC X(10) VALUE "STOCK NAME".
+002290     05 FILLER                   PIC X(17) VALUE SPACES.
+002300     05 HEADER-SHARES            PIC X(7) VALUE "#SHARES".
+002310     05 FILLER                   PIC X(5) VALUE SPACES.
+002320     05 HEADER-UNIT-COST         PIC X(9) VALUE "UNIT COST".
+002330     05 FILLER                   PIC X(2) VALUE SPACES.
+002340     05 HEADER-AT-CLOSING        PIC X(10) VALUE "AT CLOSING".
+002350     05 FILLER                   PIC X(1) VALUE SPACES.
+002360     05 HEADER-COST-BASE         PIC X(9) VALUE "COST BASE".
+002370     05 FILLER                   PIC X(8) VALUE SPACES.
+002380     05 HEADER-MARKET-VALUE      PIC X(12) VALUE "MARKET VALUE".
+002390     05 FILLER                   PIC X(5) VALUE SPACES.
+002400     05 HEADER-GAIN-LOSS         PIC X(9) VALUE "GAIN/LOSS".
+002410     05 FILLER                   PIC X(9) VALUE SPACES.
+002420     05 HEADER-DIVIDEND-INCOME   PIC X(15) VALUE
+002430         "DIVIDEND INCOME".
+
+002440*----------------------------------------------------------------
+002450* Standalone counters and switches for the stock master table,
+002460* the FX rate table, the position table, and the various
+002470* matching loops.
+002480*----------------------------------------------------------------
+002490 77 P2-STOCK-TABLE-COUNT    PIC 9(4) COMP VALUE ZERO.
+002500 77 P2-STOCK-FOUND-IDX      PIC 9(4) COMP VALUE ZERO.
+002510 77 P2-FX-TABLE-COUNT       PIC 9(4) COMP VALUE ZERO.
+002520 77 P2-FX-FOUND-IDX         PIC 9(4) COMP VALUE ZERO.
+002530 77 P2-POSITION-COUNT       PIC 9(4) COMP VALUE ZERO.
+002540 77 P2-POSITION-FOUND-IDX   PIC 9(4) COMP VALUE ZERO.
+002550 77 P2-NEW-SHARES           PIC 9(7) VALUE ZERO.
+002560 77 P2-CHECKPOINT-INTERVAL  PIC 9(4) COMP VALUE 50.
+002570 77 P2-CKPT-SINCE-LAST      PIC 9(4) COMP VALUE ZERO.
+002580 77 P2-RESUME-START         PIC 9(4) COMP VALUE ZERO.
+002590 77 P2-PRINT-COUNT          PIC 9(4) COMP VALUE ZERO.
+002600 77 P2-CKPT-FILE-STATUS     PIC X(2) VALUE SPACES.
+002610 77 P2-RPT-FILE-STATUS      PIC X(2) VALUE SPACES.
+002620 77 P2-CSV-FILE-STATUS      PIC X(2) VALUE SPACES.
+002630 77 P2-RUN-DATE             PIC 9(8) VALUE ZERO.
+002640 77 P2-TREND-DAYS           PIC 9(2) COMP VALUE 5.
+002650 77 P2-TREND-TABLE-COUNT    PIC 9(4) COMP VALUE ZERO.
+002660 77 P2-TREND-FOUND-IDX      PIC 9(4) COMP VALUE ZERO.
+002670 77 P2-TREND-I              PIC 9(2) COMP VALUE ZERO.
+002680 77 P2-TREND-PTR            PIC 9(3) COMP VALUE ZERO.
+002690 77 P2-TREND-PRICE-EDIT     PIC ZZZZ9.99.
+002700 77 P2-PH-FILE-STATUS       PIC X(2) VALUE SPACES.
+002710 77 P2-DIVIDEND-TABLE-COUNT PIC 9(4) COMP VALUE ZERO.
+002720 77 P2-DIV-FOUND-IDX        PIC 9(4) COMP VALUE ZERO.
+002730 77 P2-REJECT-REASON        PIC X(25) VALUE SPACES.
+
+002740 01 P2-RESTART-PARM.
+002750     05 P2-RESTART-KEYWORD  PIC X(7) VALUE SPACES.
+002760        88 P2-RESTART-REQUESTED  VALUE "RESTART".
+
+002770 01 P2-SWITCHES.
+002780     05 P2-SW-EOF-STOCK        PIC X VALUE "N".
+002790        88 P2-EOF-STOCK              VALUE "Y".
+002800     05 P2-SW-EOF-FX           PIC X VALUE "N".
+002810        88 P2-EOF-FX                 VALUE "Y".
+002820     05 P2-SW-EOF-TRANSACTION  PIC X VALUE "N".
+002830        88 P2-EOF-TRANSACTION        VALUE "Y".
+002840     05 P2-SW-STOCK-FOUND      PIC X VALUE "N".
+002850        88 P2-STOCK-FOUND            VALUE "Y".
+002860     05 P2-SW-FX-FOUND         PIC X VALUE "N".
+002870        88 P2-FX-FOUND               VALUE "Y".
+002880     05 P2-SW-POSITION-FOUND   PIC X VALUE "N".
+002890        88 P2-POSITION-FOUND         VALUE "Y".
+002900     05 P2-SW-EOF-SORT         PIC X VALUE "N".
+002910        88 P2-EOF-SORT               VALUE "Y".
+002920     05 P2-SW-EOF-HIST         PIC X VALUE "N".
+002930        88 P2-EOF-HIST               VALUE "Y".
+002940     05 P2-SW-EOF-CHECK        PIC X VALUE "N".
+002950        88 P2-EOF-CHECK              VALUE "Y".
+002960     05 P2-SW-TREND-FOUND      PIC X VALUE "N".
+002970        88 P2-TREND-FOUND            VALUE "Y".
+002980     05 P2-SW-EOF-DIV          PIC X VALUE "N".
+002990        88 P2-EOF-DIV                VALUE "Y".
+003000     05 P2-SW-DIV-FOUND        PIC X VALUE "N".
+003010        88 P2-DIV-FOUND              VALUE "Y".
+003020     05 P2-SW-TRANSACTION-OK   PIC X VALUE "Y".
+003030        88 P2-TRANSACTION-VALID      VALUE "Y".
+003040        88 P2-TRANSACTION-INVALID    VALUE "N".
+003050     05 P2-SW-RPT-WAS-NEW      PIC X VALUE "N".
+003060        88 P2-RPT-WAS-NEW            VALUE "Y".
+003070     05 P2-SW-CSV-WAS-NEW      PIC X VALUE "N".
+003080        88 P2-CSV-WAS-NEW            VALUE "Y".
+
+003090 01 P2-STOCK-TABLE.
+003100     05 P2-STOCK-ENTRY OCCURS 500 TIMES
+003110                        INDEXED BY P2-STOCK-IDX.
+003120        10 P2-STK-SYMBOL        PIC X(7).
+003130        10 P2-STK-NAME          PIC X(25).
+003140        10 P2-STK-CLOSING-PRICE PIC 9(4)V99.
+003150        10 P2-STK-CURRENCY-CODE PIC X(3).
+003160        10 P2-STK-APPENDED-TODAY PIC X VALUE "N".
+003170           88 P2-STK-ALREADY-APPENDED  VALUE "Y".
+
+003180* FX conversion rates loaded from FX-RATE-FILE-IN - looked up by
+003190* currency code when a holding's stock master currency is not
+003200* CAD.
+003210 01 P2-FX-TABLE.
+003220     05 P2-FX-ENTRY OCCURS 50 TIMES
+003230                    INDEXED BY P2-FX-IDX.
+003240        10 P2-FX-CURRENCY-CODE PIC X(3).
+003250        10 P2-FX-RATE-TO-CAD   PIC 9(3)V9999.
+
+003260* Per-share dividend rates loaded from DIVIDEND-FILE-IN - looked
+003270* up by symbol; a symbol with no matching row simply pays no
+003280* dividend.
+003290 01 P2-DIVIDEND-TABLE.
+003300     05 P2-DIV-ENTRY OCCURS 500 TIMES
+003310                     INDEXED BY P2-DIV-IDX.
+003320        10 P2-DIV-SYMBOL PIC X(7).
+003330        10 P2-DIV-RATE   PIC 9(4)V99.
+
+003340* Per-symbol trend table, loaded from PRICE-HISTORY-FILE - keeps
+003350* only the most recent P2-TREND-DAYS closing prices for each
+003360* symbol that has ever appeared on the stock master.
+003370 01 P2-TREND-TABLE.
+003380     05 P2-TREND-ENTRY OCCURS 500 TIMES
+003390                       INDEXED BY P2-TREND-IDX.
+003400        10 P2-TREND-SYMBOL PIC X(7).
+003410        10 P2-TREND-COUNT  PIC 9(2) COMP VALUE ZERO.
+003420        10 P2-TREND-PRICE  OCCURS 10 TIMES PIC 9(4)V99.
+
+003430* Work area the trend line is STRING'ed into before being
+003440* written to REPORT-FILE-OUT.
+003450 01 P2-TREND-PRINT-LINE.
+003460     05 P2-TREND-LINE-TEXT PIC X(120).
+
+003470* Positions built from TRANSACTION-FILE-IN: shares and
+003480* weighted-average cost accumulated per symbol.
+003490 01 P2-POSITION-TABLE.
+003500     05 P2-POSITION-ENTRY OCCURS 500 TIMES
+003510                           INDEXED BY P2-POS-IDX.
+003520        10 POS-SYMBOL         PIC X(7).
+003530        10 POS-SHARES         PIC 9(7).
+003540        10 POS-AVERAGE-COST   PIC 9(4)V99.
+
+003550 01 P2-LOOKUP-FIELDS.
+003560     05 P2-LOOKUP-SYMBOL   PIC X(7).
+003570     05 P2-LOOKUP-CURRENCY PIC X(3).
+
+003580 01 P2-WORK-FIELDS.
+003590     05 P2-COST-BASE       PIC S9(9)V99.
+003600     05 P2-MARKET-VALUE    PIC S9(9)V99.
+003610     05 P2-GAIN-LOSS       PIC S9(9)V99.
+003620     05 P2-FX-RATE         PIC 9(3)V9999 VALUE 1.0000.
+003630     05 P2-DIVIDEND-RATE   PIC 9(4)V99 VALUE ZERO.
+003640     05 P2-DIVIDEND-INCOME PIC S9(9)V99.
+
+003650* Running control totals across all matched holdings, printed as
+003660* a PORTFOLIO TOTALS line at the bottom of the report.
+003670 01 P2-TOTALS.
+003680     05 P2-TOTAL-COST-BASE      PIC S9(9)V99 VALUE ZERO.
+003690     05 P2-TOTAL-MARKET-VALUE   PIC S9(9)V99 VALUE ZERO.
+003700     05 P2-TOTAL-GAIN-LOSS      PIC S9(9)V99 VALUE ZERO.
+003710     05 P2-TOTAL-DIVIDEND       PIC S9(9)V99 VALUE ZERO.
+
+003720* Work fields used to build one CSV-RECORD line - populated by
+003730* the caller from either a sorted holding or the totals, then
+003740* strung together with commas by 2700-WRITE-CSV-LINE.
+003750 01 P2-CSV-FIELDS.
+003760     05 P2-CSV-STOCK-NAME      PIC X(25).
+003770     05 P2-CSV-NAME-LEN        PIC 9(2) COMP VALUE ZERO.
+003780     05 P2-CSV-SHARES          PIC ZZZZZZ9.
+003790     05 P2-CSV-UNIT-COST       PIC ZZZZ9.99.
+003800     05 P2-CSV-AT-CLOSING      PIC ZZZZ9.99.
+003810     05 P2-CSV-COST-BASE       PIC -(8)9.99.
+003820     05 P2-CSV-MARKET-VALUE    PIC -(8)9.99.
+003830     05 P2-CSV-GAIN-LOSS       PIC -(8)9.99.
+003840     05 P2-CSV-DIVIDEND        PIC -(8)9.99.
+
+003850 PROCEDURE DIVISION.
+003860*----------------------------------------------------------------
+003870* 0000-MAINLINE - the holdings report is produced by sorting
+003880* every matched position into descending gain/loss order
+003890* before it is printed, so the biggest winners and losers
+003900* appear at the top of REPORT-FILE-OUT and REPORT-FILE-CSV.  A
+003910* RESTART whose checkpoint already covers every sorted line (a
+003920* prior attempt ran to completion) prints no new detail lines,
+003930* and must not append a second PORTFOLIO TOTALS line behind a
+003940* totals line a completed prior attempt already wrote.
+003950*----------------------------------------------------------------
+003960 0000-MAINLINE.
+003970     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003980     SORT SORT-WORK-FILE
+003990         ON DESCENDING KEY SORT-GAIN-LOSS
+004000         INPUT PROCEDURE 2000-BUILD-SORT-FILE THRU 2000-EXIT
+004010         OUTPUT PROCEDURE 2500-WRITE-SORTED-REPORT
+004020             THRU 2500-EXIT.
+004030     IF P2-RESTART-REQUESTED AND P2-RESUME-START >= P2-PRINT-COUNT
+004040         CONTINUE
+004050     ELSE
+004060         PERFORM 8000-WRITE-TOTALS THRU 8000-EXIT
+004070     END-IF.
+004080     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+004090     STOP RUN.
+
+004100*----------------------------------------------------------------
+004110* 1000-INITIALIZE - load the stock master and FX rate tables,
+004120* build the position table from the transaction history, open
+004130* the output files, and print the report column headings.
+004140* EXCEPTION-REPORT-OUT and REJECTED-RECORDS-OUT are always
+004150* opened fresh, restart or not, since the matching and
+004160* transaction-validation passes that feed them are always run
+004170* in full on every execution; only REPORT-FILE-OUT/CSV, the
+004180* actual printed deliverable, is ever resumed by appending.
+004190*----------------------------------------------------------------
+004200 1000-INITIALIZE.
+004210     ACCEPT P2-RESTART-KEYWORD FROM COMMAND-LINE.
+004220     IF P2-RESTART-REQUESTED
+004230         PERFORM 5010-READ-CHECKPOINT THRU 5010-EXIT
+004240     ELSE
+004250         MOVE ZERO TO P2-RESUME-START
+004260     END-IF.
+004270     OPEN OUTPUT REJECTED-RECORDS-OUT.
+004280     OPEN INPUT STOCK-FILE-IN.
+004290     PERFORM 1050-READ-STOCK THRU 1050-EXIT.
+004300     PERFORM 1100-LOAD-STOCK-TABLE THRU 1100-EXIT
+004310         UNTIL P2-EOF-STOCK.
+004320     CLOSE STOCK-FILE-IN.
+004330     OPEN INPUT FX-RATE-FILE-IN.
+004340     PERFORM 1150-READ-FX-RATE THRU 1150-EXIT.
+004350     PERFORM 1200-LOAD-FX-TABLE THRU 1200-EXIT
+004360         UNTIL P2-EOF-FX.
+004370     CLOSE FX-RATE-FILE-IN.
+004380     OPEN INPUT DIVIDEND-FILE-IN.
+004390     PERFORM 1210-READ-DIVIDEND THRU 1210-EXIT.
+004400     PERFORM 1220-LOAD-DIVIDEND-TABLE THRU 1220-EXIT
+004410         UNTIL P2-EOF-DIV.
+004420     CLOSE DIVIDEND-FILE-IN.
+004430     OPEN INPUT TRANSACTION-FILE-IN.
+004440     PERFORM 1250-READ-TRANSACTION THRU 1250-EXIT.
+004450     PERFORM 1300-APPLY-TRANSACTION THRU 1300-EXIT
+004460         UNTIL P2-EOF-TRANSACTION.
+004470     CLOSE TRANSACTION-FILE-IN.
+004480     ACCEPT P2-RUN-DATE FROM DATE YYYYMMDD.
+004490     PERFORM 1400-APPEND-PRICE-HISTORY THRU 1400-EXIT.
+004500     PERFORM 1450-LOAD-TREND-TABLE THRU 1450-EXIT.
+004510     OPEN OUTPUT EXCEPTION-REPORT-OUT.
+004520     IF P2-RESTART-REQUESTED
+004530         MOVE "N" TO P2-SW-RPT-WAS-NEW
+004540         MOVE "N" TO P2-SW-CSV-WAS-NEW
+004550         OPEN EXTEND REPORT-FILE-OUT
+004560         IF P2-RPT-FILE-STATUS = "35"
+004570             SET P2-RPT-WAS-NEW TO TRUE
+004580             OPEN OUTPUT REPORT-FILE-OUT
+004590         END-IF
+004600         OPEN EXTEND REPORT-FILE-CSV
+004610         IF P2-CSV-FILE-STATUS = "35"
+004620             SET P2-CSV-WAS-NEW TO TRUE
+004630             OPEN OUTPUT REPORT-FILE-CSV
+004640         END-IF
+004641*        A checkpoint's resume count is only trustworthy against
+004642*        the exact files it was written for.  If either output
+004643*        file did not survive to be reopened by OPEN EXTEND, the
+004644*        surviving sibling can no longer be trusted to already
+004645*        hold P2-RESUME-START prior lines either - force it fresh
+004646*        too, so both files restart together from empty instead
+004647*        of the recreated file silently coming up short.
+004648         IF P2-RPT-WAS-NEW OR P2-CSV-WAS-NEW
+004649             IF NOT P2-RPT-WAS-NEW
+004650                 CLOSE REPORT-FILE-OUT
+004651                 OPEN OUTPUT REPORT-FILE-OUT
+004652                 SET P2-RPT-WAS-NEW TO TRUE
+004653             END-IF
+004654             IF NOT P2-CSV-WAS-NEW
+004655                 CLOSE REPORT-FILE-CSV
+004656                 OPEN OUTPUT REPORT-FILE-CSV
+004657                 SET P2-CSV-WAS-NEW TO TRUE
+004658             END-IF
+004659             MOVE ZERO TO P2-RESUME-START
+004660         END-IF
+004670         IF NOT P2-RPT-WAS-NEW AND NOT P2-CSV-WAS-NEW
+004680             GO TO 1000-EXIT
+004690         END-IF
+004691         GO TO 1000-PRINT-HEADERS
+004692     END-IF.
+004700     OPEN OUTPUT REPORT-FILE-OUT.
+004710     OPEN OUTPUT REPORT-FILE-CSV.
+004720     SET P2-RPT-WAS-NEW TO TRUE.
+004730     SET P2-CSV-WAS-NEW TO TRUE.
+004740 1000-PRINT-HEADERS.
+004750     IF P2-RPT-WAS-NEW
+004760         MOVE SPACES TO REPORT-RECORD
+004770         WRITE REPORT-RECORD FROM OUTPUT-RECORD-HEADER
+004780         MOVE SPACES TO REPORT-RECORD
+004790         WRITE REPORT-RECORD FROM HEADER-DIVISION
+004800     END-IF.
+004810     IF P2-CSV-WAS-NEW
+004820         MOVE SPACES TO CSV-RECORD
+004830         STRING "STOCK NAME," DELIMITED BY SIZE
+004840            "SHARES,UNIT COST,AT CLOSING,COST BASE,MARKET VALUE,"
+004850                DELIMITED BY SIZE
+004860            "GAIN/LOSS,DIVIDEND INCOME" DELIMITED BY SIZE
+004870         INTO CSV-RECORD
+004880         END-STRING
+004890         WRITE CSV-RECORD
+004900     END-IF.
+004910 1000-EXIT.
+004920     EXIT.
+
+004930 1050-READ-STOCK.
+004940     READ STOCK-FILE-IN
+004950         AT END SET P2-EOF-STOCK TO TRUE
+004960     END-READ.
+004970 1050-EXIT.
+004980     EXIT.
+
+004990 1100-LOAD-STOCK-TABLE.
+005000     ADD 1 TO P2-STOCK-TABLE-COUNT.
+005010     SET P2-STOCK-IDX TO P2-STOCK-TABLE-COUNT.
+005020     MOVE STOCK-SYMBOL-S      TO P2-STK-SYMBOL(P2-STOCK-IDX).
+005030     MOVE STOCK-NAME          TO P2-STK-NAME(P2-STOCK-IDX).
+005040     MOVE CLOSING-PRICE  TO P2-STK-CLOSING-PRICE(P2-STOCK-IDX).
+005050     MOVE STOCK-CURRENCY-CODE
+005060         TO P2-STK-CURRENCY-CODE(P2-STOCK-IDX).
+005070     PERFORM 1050-READ-STOCK THRU 1050-EXIT.
+005080 1100-EXIT.
+005090     EXIT.
+
+005100*----------------------------------------------------------------
+005110* 1150-READ-FX-RATE - read-ahead for the FX table load loop.
+005120*----------------------------------------------------------------
+005130 1150-READ-FX-RATE.
+005140     READ FX-RATE-FILE-IN
+005150         AT END SET P2-EOF-FX TO TRUE
+005160     END-READ.
+005170 1150-EXIT.
+005180     EXIT.
+
+005190 1200-LOAD-FX-TABLE.
+005200     ADD 1 TO P2-FX-TABLE-COUNT.
+005210     SET P2-FX-IDX TO P2-FX-TABLE-COUNT.
+005220     MOVE FX-CURRENCY-CODE TO P2-FX-CURRENCY-CODE(P2-FX-IDX).
+005230     MOVE FX-RATE-TO-CAD   TO P2-FX-RATE-TO-CAD(P2-FX-IDX).
+005240     PERFORM 1150-READ-FX-RATE THRU 1150-EXIT.
+005250 1200-EXIT.
+005260     EXIT.
+
+005270*----------------------------------------------------------------
+005280* 1210-READ-DIVIDEND - read-ahead for the dividend table load
+005290* loop.
+005300*----------------------------------------------------------------
+005310 1210-READ-DIVIDEND.
+005320     READ DIVIDEND-FILE-IN
+005330         AT END SET P2-EOF-DIV TO TRUE
+005340     END-READ.
+005350 1210-EXIT.
+005360     EXIT.
+
+005370 1220-LOAD-DIVIDEND-TABLE.
+005380     ADD 1 TO P2-DIVIDEND-TABLE-COUNT.
+005390     SET P2-DIV-IDX TO P2-DIVIDEND-TABLE-COUNT.
+005400     MOVE DIV-SYMBOL TO P2-DIV-SYMBOL(P2-DIV-IDX).
+005410     MOVE DIV-RATE   TO P2-DIV-RATE(P2-DIV-IDX).
+005420     PERFORM 1210-READ-DIVIDEND THRU 1210-EXIT.
+005430 1220-EXIT.
+005440     EXIT.
+
+005450*----------------------------------------------------------------
+005460* 1250-READ-TRANSACTION - read-ahead for the position-building
+005470* loop.
+005480*----------------------------------------------------------------
+005490 1250-READ-TRANSACTION.
+005500     READ TRANSACTION-FILE-IN
+005510         AT END SET P2-EOF-TRANSACTION TO TRUE
+005520     END-READ.
+005530 1250-EXIT.
+005540     EXIT.
+
+005550*----------------------------------------------------------------
+005560* 1290-VALIDATE-TRANSACTION - reject a transaction before it can
+005570* corrupt a position: a non-numeric quantity or price would blow
+005580* up the weighted-average-cost arithmetic in 1330-POST-
+005590* TRANSACTION, a zero quantity would add nothing while still
+005600* looking like a legitimate trade, a code other than "B"/"S"
+005610* would post as neither a buy nor a sell and leave a phantom
+005620* zero-share position behind, and a sell for more shares than the
+005630* position currently holds would drive unsigned POS-SHARES
+005640* negative and silently wrap to a smaller, wrong positive count.
+005650*----------------------------------------------------------------
+005660 1290-VALIDATE-TRANSACTION.
+005670     SET P2-TRANSACTION-VALID TO TRUE.
+005680     IF TRANS-QUANTITY NOT NUMERIC OR TRANS-PRICE NOT NUMERIC
+005690         SET P2-TRANSACTION-INVALID TO TRUE
+005700         MOVE "NON-NUMERIC QTY/PRICE" TO P2-REJECT-REASON
+005710     ELSE
+005720         IF TRANS-QUANTITY = ZERO
+005730             SET P2-TRANSACTION-INVALID TO TRUE
+005740             MOVE "ZERO SHARES" TO P2-REJECT-REASON
+005750         ELSE
+005760             IF NOT TRANS-IS-BUY AND NOT TRANS-IS-SELL
+005770                 SET P2-TRANSACTION-INVALID TO TRUE
+005780                 MOVE "INVALID TRANS CODE" TO P2-REJECT-REASON
+005790             ELSE
+005800                 IF TRANS-IS-SELL
+005810                     PERFORM 1292-VALIDATE-SELL-QTY THRU 1292-EXIT
+005820                 END-IF
+005830             END-IF
+005840         END-IF
+005850     END-IF.
+005860     IF P2-TRANSACTION-INVALID
+005870         PERFORM 1295-WRITE-REJECTED-TRANS THRU 1295-EXIT
+005880     END-IF.
+005890 1290-EXIT.
+005900     EXIT.
+
+005910*----------------------------------------------------------------
+005920* 1292-VALIDATE-SELL-QTY - a sell can only reduce shares the
+005930* position table already shows on hand; looking the position up
+005940* here (without creating one) is safe even though 1320-ADD-
+005950* POSITION has not run yet for this transaction, since a sell
+005960* against a symbol with no position at all has zero shares to
+005970* sell from.
+005980*----------------------------------------------------------------
+005990 1292-VALIDATE-SELL-QTY.
+006000     MOVE TRANS-SYMBOL TO P2-LOOKUP-SYMBOL.
+006010     PERFORM 1310-FIND-POSITION THRU 1310-EXIT.
+006020     IF NOT P2-POSITION-FOUND
+006030         SET P2-TRANSACTION-INVALID TO TRUE
+006040         MOVE "SELL EXCEEDS POSITION" TO P2-REJECT-REASON
+006050     ELSE
+006060         IF TRANS-QUANTITY > POS-SHARES(P2-POSITION-FOUND-IDX)
+006070             SET P2-TRANSACTION-INVALID TO TRUE
+006080             MOVE "SELL EXCEEDS POSITION" TO P2-REJECT-REASON
+006090         END-IF
+006100     END-IF.
+006110 1292-EXIT.
+006120     EXIT.
+
+006130 1295-WRITE-REJECTED-TRANS.
+006140     MOVE SPACES       TO REJECTED-RECORD.
+006150     MOVE TRANS-SYMBOL TO REJ-SYMBOL.
+006160     MOVE TRANS-QUANTITY TO REJ-QUANTITY.
+006170     MOVE TRANS-PRICE  TO REJ-PRICE.
+006180     MOVE P2-REJECT-REASON TO REJ-REASON.
+006190     WRITE REJECTED-RECORD.
+006200 1295-EXIT.
+006210     EXIT.
+
+006220*----------------------------------------------------------------
+006230* 1300-APPLY-TRANSACTION - post one buy or sell against the
+006240* position table, creating a new position the first time a
+006250* symbol is seen.  A transaction that fails validation is
+006260* written to REJECTED-RECORDS-OUT and skipped instead of being
+006270* posted.
+006280*----------------------------------------------------------------
+006290 1300-APPLY-TRANSACTION.
+006300     PERFORM 1290-VALIDATE-TRANSACTION THRU 1290-EXIT.
+006310     IF P2-TRANSACTION-VALID
+006320         MOVE TRANS-SYMBOL TO P2-LOOKUP-SYMBOL
+006330         PERFORM 1310-FIND-POSITION THRU 1310-EXIT
+006340         IF NOT P2-POSITION-FOUND
+006350             PERFORM 1320-ADD-POSITION THRU 1320-EXIT
+006360         END-IF
+006370         PERFORM 1330-POST-TRANSACTION THRU 1330-EXIT
+006380     END-IF.
+006390     PERFORM 1250-READ-TRANSACTION THRU 1250-EXIT.
+006400 1300-EXIT.
+006410     EXIT.
+
+006420 1310-FIND-POSITION.
+006430     MOVE "N" TO P2-SW-POSITION-FOUND.
+006440     PERFORM 1315-COMPARE-POSITION
+006450         VARYING P2-POS-IDX FROM 1 BY 1
+006460         UNTIL P2-POS-IDX > P2-POSITION-COUNT
+006470            OR P2-POSITION-FOUND.
+006480 1310-EXIT.
+006490     EXIT.
+
+006500 1315-COMPARE-POSITION.
+006510     IF POS-SYMBOL(P2-POS-IDX) = P2-LOOKUP-SYMBOL
+006520         SET P2-POSITION-FOUND TO TRUE
+006530         SET P2-POSITION-FOUND-IDX TO P2-POS-IDX
+006540     END-IF.
+006550 1315-EXIT.
+006560     EXIT.
+
+006570 1320-ADD-POSITION.
+006580     ADD 1 TO P2-POSITION-COUNT.
+006590     SET P2-POSITION-FOUND-IDX TO P2-POSITION-COUNT.
+006600     MOVE TRANS-SYMBOL TO POS-SYMBOL(P2-POSITION-FOUND-IDX).
+006610     MOVE ZERO         TO POS-SHARES(P2-POSITION-FOUND-IDX).
+006620     MOVE ZERO         TO POS-AVERAGE-COST(P2-POSITION-FOUND-IDX).
+006630 1320-EXIT.
+006640     EXIT.
+
+006650*----------------------------------------------------------------
+006660* 1330-POST-TRANSACTION - a buy blends into the running
+006670* weighted-average cost; a sell reduces shares only, since the
+006680* average cost of the shares still held does not change when
+006690* some of them are sold.
+006700*----------------------------------------------------------------
+006710 1330-POST-TRANSACTION.
+006720     IF TRANS-IS-BUY
+006730         COMPUTE P2-NEW-SHARES =
+006740             POS-SHARES(P2-POSITION-FOUND-IDX) + TRANS-QUANTITY
+006750         IF P2-NEW-SHARES > ZERO
+006760             COMPUTE POS-AVERAGE-COST(P2-POSITION-FOUND-IDX)
+006770                 ROUNDED =
+006780                 ((POS-SHARES(P2-POSITION-FOUND-IDX) *
+006790                   POS-AVERAGE-COST(P2-POSITION-FOUND-IDX)) +
+006800                  (TRANS-QUANTITY * TRANS-PRICE)) / P2-NEW-SHARES
+006810         END-IF
+006820         MOVE P2-NEW-SHARES TO POS-SHARES(P2-POSITION-FOUND-IDX)
+006830     ELSE
+006840         IF TRANS-IS-SELL
+006850             SUBTRACT TRANS-QUANTITY
+006860                 FROM POS-SHARES(P2-POSITION-FOUND-IDX)
+006870         END-IF
+006880     END-IF.
+006890 1330-EXIT.
+006900     EXIT.
+
+006910*----------------------------------------------------------------
+006920* 1400-APPEND-PRICE-HISTORY - append one PRICE-HISTORY-FILE row
+006930* per stock master symbol for today's run date, so a growing
+006940* history of closing prices builds up for the trend line.  A
+006950* symbol already carrying a row for today's run date is skipped,
+006960* so a RESTART of a day that already ran (in full or in part)
+006970* does not push a genuine older day out of the trend window.
+006980*----------------------------------------------------------------
+006990 1400-APPEND-PRICE-HISTORY.
+007000     PERFORM 1405-CHECK-APPENDED-TODAY THRU 1405-EXIT.
+007010     OPEN EXTEND PRICE-HISTORY-FILE.
+007020     IF P2-PH-FILE-STATUS = "35"
+007030         OPEN OUTPUT PRICE-HISTORY-FILE
+007040     END-IF.
+007050     PERFORM 1410-WRITE-HISTORY-ENTRY
+007060         VARYING P2-STOCK-IDX FROM 1 BY 1
+007070         UNTIL P2-STOCK-IDX > P2-STOCK-TABLE-COUNT.
+007080     CLOSE PRICE-HISTORY-FILE.
+007090 1400-EXIT.
+007100     EXIT.
+
+007110*----------------------------------------------------------------
+007120* 1405-CHECK-APPENDED-TODAY - scan any existing PRICE-HISTORY-
+007130* FILE rows for today's run date, marking the matching stock
+007140* master entries so 1410-WRITE-HISTORY-ENTRY does not write a
+007150* second row for the same symbol/date.
+007160*----------------------------------------------------------------
+007170 1405-CHECK-APPENDED-TODAY.
+007180     OPEN INPUT PRICE-HISTORY-FILE.
+007190     IF P2-PH-FILE-STATUS NOT = "35"
+007200         PERFORM 1406-READ-FOR-CHECK THRU 1406-EXIT
+007210         PERFORM 1407-MARK-IF-TODAY THRU 1407-EXIT
+007220             UNTIL P2-EOF-CHECK
+007230         CLOSE PRICE-HISTORY-FILE
+007240     END-IF.
+007250 1405-EXIT.
+007260     EXIT.
+
+007270 1406-READ-FOR-CHECK.
+007280     READ PRICE-HISTORY-FILE
+007290         AT END SET P2-EOF-CHECK TO TRUE
+007300     END-READ.
+007310 1406-EXIT.
+007320     EXIT.
+
+007330 1407-MARK-IF-TODAY.
+007340     IF PH-RUN-DATE = P2-RUN-DATE
+007350         MOVE PH-SYMBOL TO P2-LOOKUP-SYMBOL
+007360         PERFORM 2100-FIND-STOCK THRU 2100-EXIT
+007370         IF P2-STOCK-FOUND
+007380             SET P2-STK-ALREADY-APPENDED(P2-STOCK-FOUND-IDX)
+007390                 TO TRUE
+007400         END-IF
+007410     END-IF.
+007420     PERFORM 1406-READ-FOR-CHECK THRU 1406-EXIT.
+007430 1407-EXIT.
+007440     EXIT.
+
+007450 1410-WRITE-HISTORY-ENTRY.
+007460     IF NOT P2-STK-ALREADY-APPENDED(P2-STOCK-IDX)
+007470         MOVE P2-RUN-DATE TO PH-RUN-DATE
+007480         MOVE P2-STK-SYMBOL(P2-STOCK-IDX) TO PH-SYMBOL
+007490         MOVE P2-STK-CLOSING-PRICE(P2-STOCK-IDX)
+007500             TO PH-CLOSING-PRICE
+007510         WRITE PRICE-HISTORY-RECORD
+007520     END-IF.
+007530 1410-EXIT.
+007540     EXIT.
+
+007550*----------------------------------------------------------------
+007560* 1450-LOAD-TREND-TABLE - read PRICE-HISTORY-FILE from the top
+007570* and rebuild the per-symbol trend table, keeping only the most
+007580* recent P2-TREND-DAYS closing prices seen for each symbol.
+007590*----------------------------------------------------------------
+007600 1450-LOAD-TREND-TABLE.
+007610     OPEN INPUT PRICE-HISTORY-FILE.
+007620     PERFORM 1460-READ-HISTORY THRU 1460-EXIT.
+007630     PERFORM 1470-APPLY-HISTORY-RECORD THRU 1470-EXIT
+007640         UNTIL P2-EOF-HIST.
+007650     CLOSE PRICE-HISTORY-FILE.
+007660 1450-EXIT.
+007670     EXIT.
+
+007680 1460-READ-HISTORY.
+007690     READ PRICE-HISTORY-FILE
+007700         AT END SET P2-EOF-HIST TO TRUE
+007710     END-READ.
+007720 1460-EXIT.
+007730     EXIT.
+
+007740 1470-APPLY-HISTORY-RECORD.
+007750     MOVE PH-SYMBOL TO P2-LOOKUP-SYMBOL.
+007760     PERFORM 1480-FIND-TREND THRU 1480-EXIT.
+007770     IF NOT P2-TREND-FOUND
+007780         PERFORM 1490-ADD-TREND-ENTRY THRU 1490-EXIT
+007790     END-IF.
+007800     PERFORM 1500-APPEND-TREND-PRICE THRU 1500-EXIT.
+007810     PERFORM 1460-READ-HISTORY THRU 1460-EXIT.
+007820 1470-EXIT.
+007830     EXIT.
+
+007840 1480-FIND-TREND.
+007850     MOVE "N" TO P2-SW-TREND-FOUND.
+007860     PERFORM 1485-COMPARE-TREND
+007870         VARYING P2-TREND-IDX FROM 1 BY 1
+007880         UNTIL P2-TREND-IDX > P2-TREND-TABLE-COUNT
+007890            OR P2-TREND-FOUND.
+007900 1480-EXIT.
+007910     EXIT.
+
+007920 1485-COMPARE-TREND.
+007930     IF P2-TREND-SYMBOL(P2-TREND-IDX) = P2-LOOKUP-SYMBOL
+007940         SET P2-TREND-FOUND TO TRUE
+007950         SET P2-TREND-FOUND-IDX TO P2-TREND-IDX
+007960     END-IF.
+007970 1485-EXIT.
+007980     EXIT.
+
+007990 1490-ADD-TREND-ENTRY.
+008000     ADD 1 TO P2-TREND-TABLE-COUNT.
+008010     SET P2-TREND-FOUND-IDX TO P2-TREND-TABLE-COUNT.
+008020     MOVE PH-SYMBOL TO P2-TREND-SYMBOL(P2-TREND-FOUND-IDX).
+008030     MOVE ZERO      TO P2-TREND-COUNT(P2-TREND-FOUND-IDX).
+008040 1490-EXIT.
+008050     EXIT.
+
+008060*----------------------------------------------------------------
+008070* 1500-APPEND-TREND-PRICE - add one closing price onto the
+008080* matched trend entry, sliding the oldest price out once the
+008090* entry already holds P2-TREND-DAYS prices.
+008100*----------------------------------------------------------------
+008110 1500-APPEND-TREND-PRICE.
+008120     IF P2-TREND-COUNT(P2-TREND-FOUND-IDX) < P2-TREND-DAYS
+008130         ADD 1 TO P2-TREND-COUNT(P2-TREND-FOUND-IDX)
+008140         MOVE PH-CLOSING-PRICE TO
+008150             P2-TREND-PRICE(P2-TREND-FOUND-IDX,
+008160                 P2-TREND-COUNT(P2-TREND-FOUND-IDX))
+008170     ELSE
+008180         PERFORM 1510-SHIFT-TREND-PRICES THRU 1510-EXIT
+008190         MOVE PH-CLOSING-PRICE TO
+008200             P2-TREND-PRICE(P2-TREND-FOUND-IDX, P2-TREND-DAYS)
+008210     END-IF.
+008220 1500-EXIT.
+008230     EXIT.
+
+008240 1510-SHIFT-TREND-PRICES.
+008250     PERFORM 1520-SHIFT-ONE-PRICE
+008260         VARYING P2-TREND-I FROM 1 BY 1
+008270         UNTIL P2-TREND-I > P2-TREND-DAYS - 1.
+008280 1510-EXIT.
+008290     EXIT.
+
+008300 1520-SHIFT-ONE-PRICE.
+008310     MOVE P2-TREND-PRICE(P2-TREND-FOUND-IDX, P2-TREND-I + 1)
+008320         TO P2-TREND-PRICE(P2-TREND-FOUND-IDX, P2-TREND-I).
+008330 1520-EXIT.
+008340     EXIT.
+
+008350*----------------------------------------------------------------
+008360* 2000-BUILD-SORT-FILE - INPUT PROCEDURE for the SORT.  Walks
+008370* the position table built from the transaction history,
+008380* matches each position against the stock master table, and
+008390* RELEASEs one SORT-RECORD per match.  A miss is written to
+008400* EXCEPTION-REPORT-OUT instead of being sorted.  The SORT verb
+008410* requires every position to pass through here before the
+008420* OUTPUT PROCEDURE can RETURN a single record, so progress
+008430* through this loop has no relationship to what has actually
+008440* reached REPORT-FILE-OUT; the checkpoint is written later, in
+008450* the OUTPUT PROCEDURE, once a line is actually printed.
+008460*----------------------------------------------------------------
+008470 2000-BUILD-SORT-FILE.
+008480     PERFORM 2010-PROCESS-POSITION THRU 2010-EXIT
+008490         VARYING P2-POS-IDX FROM 1 BY 1
+008500         UNTIL P2-POS-IDX > P2-POSITION-COUNT.
+008510 2000-EXIT.
+008520     EXIT.
+
+008530 2010-PROCESS-POSITION.
+008540     MOVE POS-SYMBOL(P2-POS-IDX) TO P2-LOOKUP-SYMBOL.
+008550     PERFORM 2100-FIND-STOCK THRU 2100-EXIT.
+008560     IF P2-STOCK-FOUND
+008570         PERFORM 2150-FIND-FX-RATE THRU 2150-EXIT
+008580         IF P2-FX-FOUND
+008590             PERFORM 2200-COMPUTE-AND-RELEASE THRU 2200-EXIT
+008600         ELSE
+008610             PERFORM 2320-WRITE-FX-EXCEPTION THRU 2320-EXIT
+008620         END-IF
+008630     ELSE
+008640         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+008650     END-IF.
+008660 2010-EXIT.
+008670     EXIT.
+
+008680 2100-FIND-STOCK.
+008690     MOVE "N" TO P2-SW-STOCK-FOUND.
+008700     PERFORM 2110-COMPARE-STOCK
+008710         VARYING P2-STOCK-IDX FROM 1 BY 1
+008720         UNTIL P2-STOCK-IDX > P2-STOCK-TABLE-COUNT
+008730            OR P2-STOCK-FOUND.
+008740 2100-EXIT.
+008750     EXIT.
+
+008760 2110-COMPARE-STOCK.
+008770     IF P2-STK-SYMBOL(P2-STOCK-IDX) = P2-LOOKUP-SYMBOL
+008780         SET P2-STOCK-FOUND TO TRUE
+008790         SET P2-STOCK-FOUND-IDX TO P2-STOCK-IDX
+008800     END-IF.
+008810 2110-EXIT.
+008820     EXIT.
+
+008830*----------------------------------------------------------------
+008840* 2150-FIND-FX-RATE - resolve the CAD conversion rate for the
+008850* matched stock's currency.  CAD holdings (or a blank currency
+008860* code, for stock master rows written before this feature)
+008870* convert at 1.0000 and are considered resolved with no lookup.
+008880* An unrecognized non-CAD currency - a typo'd code or one simply
+008890* missing from FX-RATE-FILE-IN - leaves P2-FX-FOUND false, which
+008900* the caller (2010-PROCESS-POSITION) treats as an exception
+008910* rather than silently assuming the holding is already in CAD.
+008920*----------------------------------------------------------------
+008930 2150-FIND-FX-RATE.
+008940     MOVE 1.0000 TO P2-FX-RATE.
+008950     IF P2-STK-CURRENCY-CODE(P2-STOCK-FOUND-IDX) = "CAD"
+008960        OR P2-STK-CURRENCY-CODE(P2-STOCK-FOUND-IDX) = SPACES
+008970         SET P2-FX-FOUND TO TRUE
+008980         GO TO 2150-EXIT
+008990     END-IF.
+009000     MOVE P2-STK-CURRENCY-CODE(P2-STOCK-FOUND-IDX)
+009010                              TO P2-LOOKUP-CURRENCY.
+009020     MOVE "N" TO P2-SW-FX-FOUND.
+009030     PERFORM 2160-COMPARE-FX-RATE
+009040         VARYING P2-FX-IDX FROM 1 BY 1
+009050         UNTIL P2-FX-IDX > P2-FX-TABLE-COUNT
+009060            OR P2-FX-FOUND.
+009070     IF P2-FX-FOUND
+009080         MOVE P2-FX-RATE-TO-CAD(P2-FX-FOUND-IDX) TO P2-FX-RATE
+009090     END-IF.
+009100 2150-EXIT.
+009110     EXIT.
+
+009120 2160-COMPARE-FX-RATE.
+009130     IF P2-FX-CURRENCY-CODE(P2-FX-IDX) = P2-LOOKUP-CURRENCY
+009140         SET P2-FX-FOUND TO TRUE
+009150         SET P2-FX-FOUND-IDX TO P2-FX-IDX
+009160     END-IF.
+009170 2160-EXIT.
+009180     EXIT.
+
+009190*----------------------------------------------------------------
+009200* 2170-FIND-DIVIDEND-RATE - resolve the per-share dividend rate
+009210* for the position currently in P2-LOOKUP-SYMBOL.  A symbol with
+009220* no row in DIVIDEND-FILE-IN simply pays no dividend, so a
+009230* missing rate defaults to zero rather than being an error.
+009240*----------------------------------------------------------------
+009250 2170-FIND-DIVIDEND-RATE.
+009260     MOVE ZERO TO P2-DIVIDEND-RATE.
+009270     MOVE "N" TO P2-SW-DIV-FOUND.
+009280     PERFORM 2175-COMPARE-DIVIDEND-RATE
+009290         VARYING P2-DIV-IDX FROM 1 BY 1
+009300         UNTIL P2-DIV-IDX > P2-DIVIDEND-TABLE-COUNT
+009310            OR P2-DIV-FOUND.
+009320     IF P2-DIV-FOUND
+009330         MOVE P2-DIV-RATE(P2-DIV-FOUND-IDX) TO P2-DIVIDEND-RATE
+009340     END-IF.
+009350 2170-EXIT.
+009360     EXIT.
+
+009370 2175-COMPARE-DIVIDEND-RATE.
+009380     IF P2-DIV-SYMBOL(P2-DIV-IDX) = P2-LOOKUP-SYMBOL
+009390         SET P2-DIV-FOUND TO TRUE
+009400         SET P2-DIV-FOUND-IDX TO P2-DIV-IDX
+009410     END-IF.
+009420 2175-EXIT.
+009430     EXIT.
+
+009440*----------------------------------------------------------------
+009450* 2180-PRICE-POSITION - price one matched position into
+009460* SORT-RECORD, converting cost base and market value to CAD
+009470* using the matched stock's FX rate; the per-share unit cost
+009480* and closing price are left in the stock's native currency.
+009490* Called from the SORT input procedure
+009500* (2200-COMPUTE-AND-RELEASE) for every position, restart or
+009510* not, since matching and pricing are always redone in full.
+009520* P2-FX-RATE is already resolved by the caller's earlier
+009530* 2150-FIND-FX-RATE call (2010-PROCESS-POSITION checks it there
+009540* to decide whether the position is even priced at all), so it
+009550* is not looked up again here.
+009560*----------------------------------------------------------------
+009570 2180-PRICE-POSITION.
+009580     MOVE SPACES TO SORT-RECORD.
+009590     COMPUTE P2-COST-BASE ROUNDED =
+009600         POS-SHARES(P2-POS-IDX) * POS-AVERAGE-COST(P2-POS-IDX)
+009610         * P2-FX-RATE.
+009620     COMPUTE P2-MARKET-VALUE ROUNDED =
+009630         POS-SHARES(P2-POS-IDX) *
+009640         P2-STK-CLOSING-PRICE(P2-STOCK-FOUND-IDX) * P2-FX-RATE.
+009650     COMPUTE P2-GAIN-LOSS =
+009660         P2-MARKET-VALUE - P2-COST-BASE.
+009670     MOVE P2-STK-NAME(P2-STOCK-FOUND-IDX) TO SORT-STOCK-NAME.
+009680     MOVE POS-SYMBOL(P2-POS-IDX)          TO SORT-SYMBOL.
+009690     MOVE POS-SHARES(P2-POS-IDX)       TO SORT-SHARES.
+009700     MOVE POS-AVERAGE-COST(P2-POS-IDX) TO SORT-UNIT-COST.
+009710     MOVE P2-STK-CLOSING-PRICE(P2-STOCK-FOUND-IDX)
+009720                                     TO SORT-AT-CLOSING.
+009730     MOVE P2-COST-BASE              TO SORT-COST-BASE.
+009740     MOVE P2-MARKET-VALUE           TO SORT-MARKET-VALUE.
+009750     MOVE P2-GAIN-LOSS              TO SORT-GAIN-LOSS.
+009760     PERFORM 2170-FIND-DIVIDEND-RATE THRU 2170-EXIT.
+009770     COMPUTE P2-DIVIDEND-INCOME ROUNDED =
+009780         POS-SHARES(P2-POS-IDX) * P2-DIVIDEND-RATE.
+009790     MOVE P2-DIVIDEND-INCOME        TO SORT-DIVIDEND-INCOME.
+009800 2180-EXIT.
+009810     EXIT.
+
+009820*----------------------------------------------------------------
+009830* 2200-COMPUTE-AND-RELEASE - price one matched position and
+009840* RELEASE it to the sort work file; the control totals are
+009850* accumulated here since every matched position passes through
+009860* exactly once, regardless of the order it is later printed in.
+009870*----------------------------------------------------------------
+009880 2200-COMPUTE-AND-RELEASE.
+009890     PERFORM 2180-PRICE-POSITION THRU 2180-EXIT.
+009900     RELEASE SORT-RECORD.
+009910     ADD P2-COST-BASE      TO P2-TOTAL-COST-BASE.
+009920     ADD P2-MARKET-VALUE   TO P2-TOTAL-MARKET-VALUE.
+009930     ADD P2-GAIN-LOSS      TO P2-TOTAL-GAIN-LOSS.
+009940     ADD P2-DIVIDEND-INCOME TO P2-TOTAL-DIVIDEND.
+009950 2200-EXIT.
+009960     EXIT.
+
+009970 2300-WRITE-EXCEPTION.
+009980     MOVE SPACES          TO EXCEPTION-RECORD.
+009990     MOVE POS-SYMBOL(P2-POS-IDX)       TO EXC-SYMBOL.
+010000     MOVE POS-SHARES(P2-POS-IDX)       TO EXC-SHARES.
+010010     MOVE POS-AVERAGE-COST(P2-POS-IDX) TO EXC-AVERAGE-COST.
+010020     MOVE "NO MATCHING STOCK MASTER RECORD"
+010030                          TO EXC-MESSAGE.
+010040     WRITE EXCEPTION-RECORD.
+010050     PERFORM 2305-WRITE-REJECTED-SYM THRU 2305-EXIT.
+010060 2300-EXIT.
+010070     EXIT.
+
+010080*----------------------------------------------------------------
+010090* 2305-WRITE-REJECTED-SYM - a position with no matching stock
+010100* master record is reported on EXCEPTION-REPORT-OUT above, and
+010110* also written here to REJECTED-RECORDS-OUT with a reason code
+010120* so both reports account for it.
+010130*----------------------------------------------------------------
+010140 2305-WRITE-REJECTED-SYM.
+010150     MOVE SPACES     TO REJECTED-RECORD.
+010160     MOVE POS-SYMBOL(P2-POS-IDX)       TO REJ-SYMBOL.
+010170     MOVE POS-SHARES(P2-POS-IDX)       TO REJ-QUANTITY.
+010180     MOVE POS-AVERAGE-COST(P2-POS-IDX) TO REJ-PRICE.
+010190     MOVE "SYMBOL NOT FOUND"           TO REJ-REASON.
+010200     WRITE REJECTED-RECORD.
+010210 2305-EXIT.
+010220     EXIT.
+
+010230*----------------------------------------------------------------
+010240* 2320-WRITE-FX-EXCEPTION - a matched position whose stock master
+010250* currency code has no matching row in FX-RATE-FILE-IN cannot be
+010260* converted to CAD, so it is reported on EXCEPTION-REPORT-OUT
+010270* instead of being priced with an assumed rate.
+010280*----------------------------------------------------------------
+010290 2320-WRITE-FX-EXCEPTION.
+010300     MOVE SPACES          TO EXCEPTION-RECORD.
+010310     MOVE POS-SYMBOL(P2-POS-IDX)       TO EXC-SYMBOL.
+010320     MOVE POS-SHARES(P2-POS-IDX)       TO EXC-SHARES.
+010330     MOVE POS-AVERAGE-COST(P2-POS-IDX) TO EXC-AVERAGE-COST.
+010340     MOVE "NO FX RATE FOR CURRENCY CODE"
+010350                          TO EXC-MESSAGE.
+010360     WRITE EXCEPTION-RECORD.
+010370     PERFORM 2325-WRITE-REJECTED-FX THRU 2325-EXIT.
+010380 2320-EXIT.
+010390     EXIT.
+
+010400*----------------------------------------------------------------
+010410* 2325-WRITE-REJECTED-FX - a position reported on
+010420* EXCEPTION-REPORT-OUT above for having no matching FX rate is
+010430* also written here to REJECTED-RECORDS-OUT with a reason code
+010440* so both reports account for it.
+010450*----------------------------------------------------------------
+010460 2325-WRITE-REJECTED-FX.
+010470     MOVE SPACES     TO REJECTED-RECORD.
+010480     MOVE POS-SYMBOL(P2-POS-IDX)       TO REJ-SYMBOL.
+010490     MOVE POS-SHARES(P2-POS-IDX)       TO REJ-QUANTITY.
+010500     MOVE POS-AVERAGE-COST(P2-POS-IDX) TO REJ-PRICE.
+010510     MOVE "NO FX RATE FOR CURRENCY"    TO REJ-REASON.
+010520     WRITE REJECTED-RECORD.
+010530 2325-EXIT.
+010540     EXIT.
+
+010550*----------------------------------------------------------------
+010560* 2500-WRITE-SORTED-REPORT - OUTPUT PROCEDURE for the SORT.
+010570* RETURNs each sorted holding in turn and prints it to both
+010580* REPORT-FILE-OUT and REPORT-FILE-CSV.  This is the only place
+010590* a detail line actually reaches those files, so it is also
+010600* where the checkpoint is written - P2-RESUME-START (from
+010610* CHECKPOINT-FILE, zero on a normal run) is the count of sorted
+010620* lines a prior, interrupted attempt already printed; those are
+010630* RETURNed again (the SORT is fully deterministic given the same
+010640* input) but skipped rather than reprinted.  A final checkpoint is
+010650* always written once every sorted line has been RETURNed, even
+010660* if P2-CHECKPOINT-INTERVAL lines were never reached, so a report
+010670* small enough to finish inside one interval still leaves a
+010680* checkpoint behind - otherwise a later RESTART of an already
+010690* fully-printed report would find no checkpoint at all and
+010700* mistakenly print the whole report over again.
+010710*----------------------------------------------------------------
+010720 2500-WRITE-SORTED-REPORT.
+010730     MOVE ZERO TO P2-PRINT-COUNT.
+010740     PERFORM 2510-RETURN-SORTED THRU 2510-EXIT.
+010750     PERFORM 2520-WRITE-SORTED-DETAIL THRU 2520-EXIT
+010760         UNTIL P2-EOF-SORT.
+010770     PERFORM 5050-WRITE-CHECKPOINT THRU 5050-EXIT.
+010780     MOVE ZERO TO P2-CKPT-SINCE-LAST.
+010790 2500-EXIT.
+010800     EXIT.
+
+010810 2510-RETURN-SORTED.
+010820     RETURN SORT-WORK-FILE
+010830         AT END SET P2-EOF-SORT TO TRUE
+010840     END-RETURN.
+010850 2510-EXIT.
+010860     EXIT.
+
+010870 2520-WRITE-SORTED-DETAIL.
+010880     ADD 1 TO P2-PRINT-COUNT.
+010890     IF P2-PRINT-COUNT > P2-RESUME-START
+010900         PERFORM 2515-PRINT-DETAIL THRU 2515-EXIT
+010910         ADD 1 TO P2-CKPT-SINCE-LAST
+010920         IF P2-CKPT-SINCE-LAST >= P2-CHECKPOINT-INTERVAL
+010930             PERFORM 5050-WRITE-CHECKPOINT THRU 5050-EXIT
+010940             MOVE ZERO TO P2-CKPT-SINCE-LAST
+010950         END-IF
+010960     END-IF.
+010970     PERFORM 2510-RETURN-SORTED THRU 2510-EXIT.
+010980 2520-EXIT.
+010990     EXIT.
+
+011000*----------------------------------------------------------------
+011010* 2515-PRINT-DETAIL - format one already-priced SORT-RECORD onto
+011020* REPORT-FILE-OUT and REPORT-FILE-CSV.  Called by
+011030* 2520-WRITE-SORTED-DETAIL, above, once for every sorted holding
+011040* that has not already been printed by an earlier, checkpointed
+011050* attempt.
+011060*----------------------------------------------------------------
+011070 2515-PRINT-DETAIL.
+011080     MOVE SPACES TO REPORT-RECORD.
+011090     MOVE SORT-STOCK-NAME    TO RECORD-STOCK-NAME.
+011100     MOVE SORT-SHARES        TO RECORD-SHARES.
+011110     MOVE SORT-UNIT-COST     TO RECORD-UNIT-COST.
+011120     MOVE SORT-AT-CLOSING    TO RECORD-AT-CLOSING.
+011130     MOVE SORT-COST-BASE     TO RECORD-COST-BASE.
+011140     MOVE SORT-MARKET-VALUE  TO RECORD-MARKET-VALUE.
+011150     MOVE SORT-GAIN-LOSS     TO RECORD-GAIN-LOSS.
+011160     IF SORT-GAIN-LOSS < ZERO
+011170         MOVE "-" TO RECORD-MINUS
+011180     ELSE
+011190         MOVE SPACE TO RECORD-MINUS
+011200     END-IF.
+011210     MOVE SORT-DIVIDEND-INCOME TO RECORD-DIVIDEND-INCOME.
+011220     WRITE REPORT-RECORD.
+011230     MOVE SORT-STOCK-NAME    TO P2-CSV-STOCK-NAME.
+011240     MOVE SORT-SHARES        TO P2-CSV-SHARES.
+011250     MOVE SORT-UNIT-COST     TO P2-CSV-UNIT-COST.
+011260     MOVE SORT-AT-CLOSING    TO P2-CSV-AT-CLOSING.
+011270     MOVE SORT-COST-BASE     TO P2-CSV-COST-BASE.
+011280     MOVE SORT-MARKET-VALUE  TO P2-CSV-MARKET-VALUE.
+011290     MOVE SORT-GAIN-LOSS     TO P2-CSV-GAIN-LOSS.
+011300     MOVE SORT-DIVIDEND-INCOME TO P2-CSV-DIVIDEND.
+011310     PERFORM 2700-WRITE-CSV-LINE THRU 2700-EXIT.
+011320     PERFORM 2530-PRINT-TREND-LINE THRU 2530-EXIT.
+011330 2515-EXIT.
+011340     EXIT.
+
+011350*----------------------------------------------------------------
+011360* 2530-PRINT-TREND-LINE - if this holding's symbol has any rows
+011370* in P2-TREND-TABLE, print a trend line of up to P2-TREND-DAYS
+011380* closing prices (oldest to newest) under its detail line on
+011390* REPORT-FILE-OUT.  Not written to REPORT-FILE-CSV.
+011400*----------------------------------------------------------------
+011410 2530-PRINT-TREND-LINE.
+011420     MOVE SORT-SYMBOL TO P2-LOOKUP-SYMBOL.
+011430     PERFORM 1480-FIND-TREND THRU 1480-EXIT.
+011440     IF P2-TREND-FOUND
+011450         MOVE SPACES TO P2-TREND-PRINT-LINE
+011460         MOVE "    TREND:" TO P2-TREND-LINE-TEXT
+011470         MOVE 11 TO P2-TREND-PTR
+011480         PERFORM 2540-APPEND-TREND-PRICE
+011490             VARYING P2-TREND-I FROM 1 BY 1
+011500             UNTIL P2-TREND-I > P2-TREND-COUNT(P2-TREND-FOUND-IDX)
+011510         MOVE SPACES TO REPORT-RECORD
+011520         WRITE REPORT-RECORD FROM P2-TREND-PRINT-LINE
+011530     END-IF.
+011540 2530-EXIT.
+011550     EXIT.
+
+011560 2540-APPEND-TREND-PRICE.
+011570     MOVE P2-TREND-PRICE(P2-TREND-FOUND-IDX, P2-TREND-I)
+011580         TO P2-TREND-PRICE-EDIT.
+011590     STRING " " DELIMITED BY SIZE
+011600         P2-TREND-PRICE-EDIT DELIMITED BY SIZE
+011610         INTO P2-TREND-LINE-TEXT
+011620         WITH POINTER P2-TREND-PTR
+011630     END-STRING.
+011640 2540-EXIT.
+011650     EXIT.
+
+011660*----------------------------------------------------------------
+011670* 2600-TRIM-STOCK-NAME - find the length of P2-CSV-STOCK-NAME
+011680* with trailing spaces removed, so the CSV field is not padded
+011690* out to the full 25-character report width.
+011700*----------------------------------------------------------------
+011710 2600-TRIM-STOCK-NAME.
+011720     PERFORM 2610-SHRINK-NAME-LEN
+011730         VARYING P2-CSV-NAME-LEN FROM 25 BY -1
+011740         UNTIL P2-CSV-NAME-LEN = 0
+011750            OR P2-CSV-STOCK-NAME(P2-CSV-NAME-LEN:1) NOT = SPACE.
+011760     IF P2-CSV-NAME-LEN = 0
+011770         MOVE 1 TO P2-CSV-NAME-LEN
+011780     END-IF.
+011790 2600-EXIT.
+011800     EXIT.
+
+011810 2610-SHRINK-NAME-LEN.
+011820     CONTINUE.
+011830 2610-EXIT.
+011840     EXIT.
+
+011850*----------------------------------------------------------------
+011860* 2700-WRITE-CSV-LINE - format the P2-CSV-FIELDS work area
+011870* populated by the caller into one comma-delimited CSV-RECORD
+011880* and write it.  The numeric fields carry no dollar signs or
+011890* thousands commas, unlike their RECORD-* counterparts on the
+011900* printed report.
+011910*----------------------------------------------------------------
+011920 2700-WRITE-CSV-LINE.
+011930     PERFORM 2600-TRIM-STOCK-NAME THRU 2600-EXIT.
+011940     MOVE SPACES TO CSV-RECORD.
+011950     STRING P2-CSV-STOCK-NAME(1:P2-CSV-NAME-LEN) DELIMITED BY SIZE
+011960            "," DELIMITED BY SIZE
+011970            P2-CSV-SHARES DELIMITED BY SIZE
+011980            "," DELIMITED BY SIZE
+011990            P2-CSV-UNIT-COST DELIMITED BY SIZE
+012000            "," DELIMITED BY SIZE
+012010            P2-CSV-AT-CLOSING DELIMITED BY SIZE
+012020            "," DELIMITED BY SIZE
+012030            P2-CSV-COST-BASE DELIMITED BY SIZE
+012040            "," DELIMITED BY SIZE
+012050            P2-CSV-MARKET-VALUE DELIMITED BY SIZE
+012060            "," DELIMITED BY SIZE
+012070            P2-CSV-GAIN-LOSS DELIMITED BY SIZE
+012080            "," DELIMITED BY SIZE
+012090            P2-CSV-DIVIDEND DELIMITED BY SIZE
+012100         INTO CSV-RECORD
+012110     END-STRING.
+012120     WRITE CSV-RECORD.
+012130 2700-EXIT.
+012140     EXIT.
+
+012150*----------------------------------------------------------------
+012160* 5010-READ-CHECKPOINT - look up how many sorted report lines a
+012170* prior, interrupted attempt already printed, so this RESTART
+012180* run knows how many of the (re-derived, identically ordered)
+012190* sorted lines to skip.  CHECKPOINT-FILE not existing yet - a
+012200* RESTART issued before any checkpoint was ever written - is
+012210* not an error; it just means nothing has been printed yet.
+012220*----------------------------------------------------------------
+012230 5010-READ-CHECKPOINT.
+012240     MOVE ZERO TO P2-RESUME-START.
+012250     OPEN INPUT CHECKPOINT-FILE.
+012260     IF P2-CKPT-FILE-STATUS NOT = "35"
+012270         READ CHECKPOINT-FILE
+012280             AT END MOVE ZERO TO CKPT-POSITIONS-DONE
+012290         END-READ
+012300         MOVE CKPT-POSITIONS-DONE TO P2-RESUME-START
+012310         CLOSE CHECKPOINT-FILE
+012320     END-IF.
+012330 5010-EXIT.
+012340     EXIT.
+
+012350*----------------------------------------------------------------
+012360* 5050-WRITE-CHECKPOINT - rewrite CHECKPOINT-FILE from scratch
+012370* with the count of sorted report lines printed so far, so a
+012380* later RESTART run always finds exactly one, current,
+012390* checkpoint record.
+012400*----------------------------------------------------------------
+012410 5050-WRITE-CHECKPOINT.
+012420     MOVE P2-PRINT-COUNT         TO CKPT-POSITIONS-DONE.
+012430     OPEN OUTPUT CHECKPOINT-FILE.
+012440     WRITE CHECKPOINT-RECORD.
+012450     CLOSE CHECKPOINT-FILE.
+012460 5050-EXIT.
+012470     EXIT.
+
+012480*----------------------------------------------------------------
+012490* 8000-WRITE-TOTALS - print a rule line and a PORTFOLIO TOTALS
+012500* line summarizing the cost base, market value and gain/loss
+012510* accumulated over all matched holdings, on both output files.
+012520*----------------------------------------------------------------
+012530 8000-WRITE-TOTALS.
+012540     MOVE SPACES TO REPORT-RECORD.
+012550     WRITE REPORT-RECORD FROM HEADER-DIVISION.
+012560     MOVE SPACES TO REPORT-RECORD.
+012570     MOVE "PORTFOLIO TOTALS"      TO RECORD-STOCK-NAME.
+012580     MOVE P2-TOTAL-COST-BASE      TO RECORD-COST-BASE.
+012590     MOVE P2-TOTAL-MARKET-VALUE   TO RECORD-MARKET-VALUE.
+012600     MOVE P2-TOTAL-GAIN-LOSS      TO RECORD-GAIN-LOSS.
+012610     IF P2-TOTAL-GAIN-LOSS < ZERO
+012620         MOVE "-" TO RECORD-MINUS
+012630     ELSE
+012640         MOVE SPACE TO RECORD-MINUS
+012650     END-IF.
+012660     MOVE P2-TOTAL-DIVIDEND      TO RECORD-DIVIDEND-INCOME.
+012670     WRITE REPORT-RECORD.
+012680     MOVE "PORTFOLIO TOTALS"    TO P2-CSV-STOCK-NAME.
+012690     MOVE ZERO                  TO P2-CSV-SHARES.
+012700     MOVE ZERO                  TO P2-CSV-UNIT-COST.
+012710     MOVE ZERO                  TO P2-CSV-AT-CLOSING.
+012720     MOVE P2-TOTAL-COST-BASE    TO P2-CSV-COST-BASE.
+012730     MOVE P2-TOTAL-MARKET-VALUE TO P2-CSV-MARKET-VALUE.
+012740     MOVE P2-TOTAL-GAIN-LOSS    TO P2-CSV-GAIN-LOSS.
+012750     MOVE P2-TOTAL-DIVIDEND     TO P2-CSV-DIVIDEND.
+012760     PERFORM 2700-WRITE-CSV-LINE THRU 2700-EXIT.
+012770 8000-EXIT.
+012780     EXIT.
+
+012790*----------------------------------------------------------------
+012800* 9999-TERMINATE
+012810*----------------------------------------------------------------
+012820 9999-TERMINATE.
+012830     CLOSE REPORT-FILE-OUT.
+012840     CLOSE REPORT-FILE-CSV.
+012850     CLOSE EXCEPTION-REPORT-OUT.
+012860     CLOSE REJECTED-RECORDS-OUT.
+012870 9999-EXIT.
+012880     EXIT.
+
+012890 END PROGRAM PROJECT-2.
